@@ -0,0 +1,41 @@
+//MUSICNGT JOB (ACCT),'MUSIC CATALOG NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*  NIGHTLY MUSIC CATALOG UPDATE AND REPORT
+//*  STEP010 APPLIES THE NIGHT'S TRANSACTIONS (MUSICLIBBATCH) AGAINST
+//*  THE INDEXED CATALOG AND WRITES THE AUDIT LOG / CHECKPOINT.
+//*  STEP020 RUNS ONLY IF STEP010 ENDS CLEAN AND PRODUCES THE FULL
+//*  CATALOG REPORT (MUSICLIB).
+//*
+//*  &DATE IS SUPPLIED BY THE SCHEDULER AT SUBMIT TIME IN CCYYMMDD
+//*  FORMAT (E.G. 20260808), THE SAME CONVENTION USED BY THE REST OF
+//*  THE NIGHTLY CYCLE, SO THE TRANSACTION-IN AND REPORT-OUT DATASETS
+//*  ARE DATE-STAMPED PER RUN.
+//*
+//*  MUSICCAT AND MUSICCKP ARE DISP=OLD, SO PROD.MUSIC.CATALOG AND
+//*  PROD.MUSIC.CHKPT MUST ALREADY EXIST BEFORE THIS JOB'S FIRST
+//*  RUN. A ONE-TIME IDCAMS DEFINE CLUSTER (FOR THE INDEXED CATALOG)
+//*  PLUS A ONE-RECORD SEED OF THE CHECKPOINT IS A SITE BOOTSTRAP
+//*  STEP, RUN ONCE BEFORE MUSICNGT IS EVER SCHEDULED; MUSICBAT'S
+//*  OWN OPEN I-O / NOT-FOUND FALLBACK ONLY COVERS A STAND-ALONE
+//*  RUN OUTSIDE THIS JCL, NOT A DISP=OLD ALLOCATION.
+//*
+//STEP010  EXEC PGM=MUSICBAT
+//MUSICTXN DD DSN=PROD.MUSIC.TXN.D&DATE,DISP=(OLD,KEEP)
+//MUSICCAT DD DSN=PROD.MUSIC.CATALOG,DISP=OLD
+//MUSICAUD DD DSN=PROD.MUSIC.AUDIT.D&DATE,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//MUSICCKP DD DSN=PROD.MUSIC.CHKPT,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=MUSICLIB,COND=(0,NE,STEP010)
+//MUSICCAT DD DSN=PROD.MUSIC.CATALOG,DISP=SHR
+//RPTOUT   DD DSN=PROD.MUSIC.REPORT.D&DATE,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
