@@ -0,0 +1,8 @@
+      * shared MUSICCAT file-record layout, keyed by genre+subgenre
+      * used by musicLib.cbl and musicLibBatch.cbl
+       01  catalog-record.
+           05 cat-key.
+               10 cat-genre        pic X(10).
+               10 cat-subgenre     pic X(15).
+           05 cat-sname            pic X(30).
+           05 cat-bpm              pic 9(3).
