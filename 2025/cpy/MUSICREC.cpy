@@ -0,0 +1,133 @@
+      * shared genre/subgenre/song catalog layout, used by both
+      * musicLib.cbl and MFmusicLib.cbl
+       01  music.
+           05 rock.
+               15 prog-rock.
+                   25 subname pic X(15) value "prog-rock".
+                   25 description pic X(30).
+                   25 underground-flag pic X(1).
+                       88 is-underground value 'Y'.
+                   25 sname pic X(30).
+                   25 bpm pic 9(3).
+                   25 artist pic X(30).
+                   25 rating pic 9(2)/9(2).
+                   25 album-sname pic X(30).
+                   25 album-artist pic X(30).
+                   25 album-rating pic 9(2)/9(2).
+               15 shoegaze.
+                   25 subname pic X(15) value "shoegaze".
+                   25 description pic X(30).
+                   25 underground-flag pic X(1).
+                       88 is-underground value 'Y'.
+                   25 sname pic X(30).
+                   25 bpm pic 9(3).
+                   25 artist pic X(30).
+                   25 rating pic 9(2)/9(2).
+                   25 album-sname pic X(30).
+                   25 album-artist pic X(30).
+                   25 album-rating pic 9(2)/9(2).
+               15 post-rock.
+                   25 subname pic X(15) value "post-rock".
+                   25 description pic X(30).
+                   25 underground-flag pic X(1).
+                       88 is-underground value 'Y'.
+                   25 sname pic X(30).
+                   25 bpm pic 9(3).
+                   25 artist pic X(30).
+                   25 rating pic 9(2)/9(2).
+                   25 album-sname pic X(30).
+                   25 album-artist pic X(30).
+                   25 album-rating pic 9(2)/9(2).
+           05 metal.
+               15 neoclassical.
+                   25 subname pic X(15) value "neoclassical".
+                   25 description pic X(30).
+                   25 underground-flag pic X(1).
+                       88 is-underground value 'Y'.
+                   25 sname pic X(30).
+                   25 bpm pic 9(3).
+                   25 artist pic X(30).
+                   25 rating pic 9(2)/9(2).
+                   25 album-sname pic X(30).
+                   25 album-artist pic X(30).
+                   25 album-rating pic 9(2)/9(2).
+               15 groove-metal.
+                   25 subname pic X(15) value "groove-metal".
+                   25 description pic X(30).
+                   25 underground-flag pic X(1).
+                       88 is-underground value 'Y'.
+                   25 sname pic X(30).
+                   25 bpm pic 9(3).
+                   25 artist pic X(30).
+                   25 rating pic 9(2)/9(2).
+                   25 album-sname pic X(30).
+                   25 album-artist pic X(30).
+                   25 album-rating pic 9(2)/9(2).
+               15 death-metal.
+                   25 subname pic X(15) value "death-metal".
+                   25 description pic X(30).
+                   25 underground-flag pic X(1).
+                       88 is-underground value 'Y'.
+                   25 sname pic X(30).
+                   25 bpm pic 9(3).
+                   25 artist pic X(30).
+                   25 rating pic 9(2)/9(2).
+                   25 album-sname pic X(30).
+                   25 album-artist pic X(30).
+                   25 album-rating pic 9(2)/9(2).
+           05 electronic.
+               15 house.
+                   25 subname pic X(15) value "house".
+                   25 description pic X(30).
+                   25 underground-flag pic X(1).
+                       88 is-underground value 'Y'.
+                   25 sname pic X(30).
+                   25 bpm pic 9(3).
+                   25 artist pic X(30).
+                   25 rating pic 9(2)/9(2).
+                   25 album-sname pic X(30).
+                   25 album-artist pic X(30).
+                   25 album-rating pic 9(2)/9(2).
+               15 techno.
+                   25 subname pic X(15) value "techno".
+                   25 description pic X(30).
+                   25 underground-flag pic X(1).
+                       88 is-underground value 'Y'.
+                   25 sname pic X(30).
+                   25 bpm pic 9(3).
+                   25 artist pic X(30).
+                   25 rating pic 9(2)/9(2).
+                   25 album-sname pic X(30).
+                   25 album-artist pic X(30).
+                   25 album-rating pic 9(2)/9(2).
+               15 drum-and-bass.
+                   25 subname pic X(15) value "drum-and-bass".
+                   25 description pic X(30).
+                   25 underground-flag pic X(1).
+                       88 is-underground value 'Y'.
+                   25 sname pic X(30).
+                   25 bpm pic 9(3).
+                   25 artist pic X(30).
+                   25 rating pic 9(2)/9(2).
+                   25 album-sname pic X(30).
+                   25 album-artist pic X(30).
+                   25 album-rating pic 9(2)/9(2).
+
+       01  music-table redefines music.
+           05 genre-entry occurs 9 times.
+               10 entry-subname pic X(15).
+               10 entry-description pic X(30).
+               10 entry-underground-flag pic X(1).
+               10 entry-sname pic X(30).
+               10 entry-bpm pic 9(3).
+               10 entry-artist pic X(30).
+               10 entry-rating pic 9(2)/9(2).
+               10 entry-album-sname pic X(30).
+               10 entry-album-artist pic X(30).
+               10 entry-album-rating pic 9(2)/9(2).
+
+       01  genre-label-table.
+           05 genre-label occurs 3 times pic X(12).
+
+       01  top-artist-table.
+           05 top-artist-name occurs 3 times pic X(40).
