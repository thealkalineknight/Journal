@@ -1,35 +1,227 @@
+       identification division.
+       program-id. MUSICLIB.
+
+       environment division.
+       input-output section.
+       file-control.
+           select music-catalog assign to "MUSICCAT"
+               organization is indexed
+               access mode is dynamic
+               record key is cat-key
+               file status is ws-file-status.
+
+           select rptout-file assign to "RPTOUT"
+               organization is line sequential
+               file status is ws-rpt-status.
+
+       data division.
+       file section.
+       fd  music-catalog.
+       copy MUSICFD.
+
+       fd  rptout-file.
+       01  report-line            pic X(132).
+
        working-storage section.
-       01  music.
-           05 rock.
-               15 prog-rock.
-                   25 sname pic X(30).
-                   25 bpm pic 9(3)/9(3).
-               15 shoegaze.
-                   25 sname pic X(30).
-                   25 bpm pic 9(3).
-               15 post-rock.
-                   25 sname pic X(30).
-                   25 bpm pic 9(3).
-           05 metal.
-               15 neoclassical.
-                   25 sname pic X(30).
-                   25 bpm pic 9(3).
-               15 groove-metal.
-                   25 sname pic X(30).
-                   25 bpm pic 9(3).
-               15 death-metal.
-                   25 sname pic X(30).
-                   25 bpm pic 9(3).
-       01 top-artist pic A(12) value "Spiderguaves".
+       01  ws-rpt-status         pic XX.
+       01  ws-file-status        pic XX.
+           88 ws-ok              value "00".
+           88 ws-not-found       value "35".
+
+       copy MUSICREC.
+
+       01 ws-report-idx pic 9(2).
+       01 ws-genre-idx pic 9(2).
 
        procedure division.
-           move "Voice of the Soul" to sname of death-metal.
-           move 121 to bpm of death-metal.
-           move "The Spirit of Radio" to sname of prog-rock.
-           move 136104 to bpm of prog-rock.
+       main-logic.
+           perform populate-genre-labels.
+           perform populate-top-artists.
 
-           display sname of prog-rock " has bpms " bpm of prog-rock.
-           display "I love " top-artist.
+           open i-o music-catalog.
+           if ws-not-found
+               close music-catalog
+               open output music-catalog
+               close music-catalog
+               open i-o music-catalog
+           end-if.
+
+           perform load-prog-rock.
+           perform load-shoegaze.
+           perform load-post-rock.
+           perform load-neoclassical.
+           perform load-groove-metal.
+           perform load-death-metal.
+           perform load-house.
+           perform load-techno.
+           perform load-drum-and-bass.
+
+           close music-catalog.
+
+           open output rptout-file.
+
+           perform report-catalog.
+           perform report-top-artists.
+
+           close rptout-file.
 
            stop run
            .
+
+       populate-genre-labels.
+           move "rock" to genre-label (1).
+           move "metal" to genre-label (2).
+           move "electronic" to genre-label (3).
+
+       populate-top-artists.
+           move "Spiderguaves" to top-artist-name (1).
+           move "Iron Maiden" to top-artist-name (2).
+           move "Daft Punk" to top-artist-name (3).
+
+       report-catalog.
+           perform varying ws-report-idx from 1 by 1
+                   until ws-report-idx > 9
+               display entry-sname (ws-report-idx) " has bpm "
+                   entry-bpm (ws-report-idx)
+               move spaces to report-line
+               string
+                   entry-sname (ws-report-idx) delimited by size
+                   " has bpm " delimited by size
+                   entry-bpm (ws-report-idx) delimited by size
+                   into report-line
+               end-string
+               write report-line
+           end-perform.
+
+       report-top-artists.
+           perform varying ws-genre-idx from 1 by 1
+                   until ws-genre-idx > 3
+               display "I love " top-artist-name (ws-genre-idx)
+                   " for " genre-label (ws-genre-idx)
+               move spaces to report-line
+               string
+                   "I love " delimited by size
+                   top-artist-name (ws-genre-idx) delimited by size
+                   " for " delimited by size
+                   genre-label (ws-genre-idx) delimited by size
+                   into report-line
+               end-string
+               write report-line
+           end-perform.
+
+       load-prog-rock.
+           move "rock" to cat-genre.
+           move "prog-rock" to cat-subgenre.
+           read music-catalog
+               invalid key
+                   move sname of prog-rock to cat-sname
+                   move bpm of prog-rock to cat-bpm
+                   write catalog-record
+               not invalid key
+                   move cat-sname to sname of prog-rock
+                   move cat-bpm to bpm of prog-rock
+           end-read.
+
+       load-shoegaze.
+           move "rock" to cat-genre.
+           move "shoegaze" to cat-subgenre.
+           read music-catalog
+               invalid key
+                   move sname of shoegaze to cat-sname
+                   move bpm of shoegaze to cat-bpm
+                   write catalog-record
+               not invalid key
+                   move cat-sname to sname of shoegaze
+                   move cat-bpm to bpm of shoegaze
+           end-read.
+
+       load-post-rock.
+           move "rock" to cat-genre.
+           move "post-rock" to cat-subgenre.
+           read music-catalog
+               invalid key
+                   move sname of post-rock to cat-sname
+                   move bpm of post-rock to cat-bpm
+                   write catalog-record
+               not invalid key
+                   move cat-sname to sname of post-rock
+                   move cat-bpm to bpm of post-rock
+           end-read.
+
+       load-neoclassical.
+           move "metal" to cat-genre.
+           move "neoclassical" to cat-subgenre.
+           read music-catalog
+               invalid key
+                   move sname of neoclassical to cat-sname
+                   move bpm of neoclassical to cat-bpm
+                   write catalog-record
+               not invalid key
+                   move cat-sname to sname of neoclassical
+                   move cat-bpm to bpm of neoclassical
+           end-read.
+
+       load-groove-metal.
+           move "metal" to cat-genre.
+           move "groove-metal" to cat-subgenre.
+           read music-catalog
+               invalid key
+                   move sname of groove-metal to cat-sname
+                   move bpm of groove-metal to cat-bpm
+                   write catalog-record
+               not invalid key
+                   move cat-sname to sname of groove-metal
+                   move cat-bpm to bpm of groove-metal
+           end-read.
+
+       load-death-metal.
+           move "metal" to cat-genre.
+           move "death-metal" to cat-subgenre.
+           read music-catalog
+               invalid key
+                   move sname of death-metal to cat-sname
+                   move bpm of death-metal to cat-bpm
+                   write catalog-record
+               not invalid key
+                   move cat-sname to sname of death-metal
+                   move cat-bpm to bpm of death-metal
+           end-read.
+
+       load-house.
+           move "electronic" to cat-genre.
+           move "house" to cat-subgenre.
+           read music-catalog
+               invalid key
+                   move sname of house to cat-sname
+                   move bpm of house to cat-bpm
+                   write catalog-record
+               not invalid key
+                   move cat-sname to sname of house
+                   move cat-bpm to bpm of house
+           end-read.
+
+       load-techno.
+           move "electronic" to cat-genre.
+           move "techno" to cat-subgenre.
+           read music-catalog
+               invalid key
+                   move sname of techno to cat-sname
+                   move bpm of techno to cat-bpm
+                   write catalog-record
+               not invalid key
+                   move cat-sname to sname of techno
+                   move cat-bpm to bpm of techno
+           end-read.
+
+       load-drum-and-bass.
+           move "electronic" to cat-genre.
+           move "drum-and-bass" to cat-subgenre.
+           read music-catalog
+               invalid key
+                   move sname of drum-and-bass to cat-sname
+                   move bpm of drum-and-bass to cat-bpm
+                   write catalog-record
+               not invalid key
+                   move cat-sname to sname of drum-and-bass
+                   move cat-bpm to bpm of drum-and-bass
+           end-read.
