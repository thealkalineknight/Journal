@@ -1,31 +1,203 @@
+       environment division.
+       input-output section.
+       file-control.
+           select music-catalog assign to "MUSICCAT"
+               organization is indexed
+               access mode is dynamic
+               record key is cat-key
+               file status is ws-cat-status.
+
+       data division.
+       file section.
+       fd  music-catalog.
+       copy MUSICFD.
+
        working-storage section.
-       01 word-str                 pic X(30) typedef.
-
-       01 info-data                typedef.
-         05 sname                  word-str.
-         05 artist                 word-str.
-         05 rating                 pic 9(2)/9(2).
-
-       01 genre                    typedef.
-         05 gname                  word-str.
-         05 subgenre.
-           10 subname             word-str.
-           10 description          word-str.
-           10 underground-flag     pic A(1).
-               88 is-underground   value 'Y'.
-         05 rankings.
-           10 top-song             info-data.
-           10 top-album            info-data.
-
-       01 rock                  genre.
+       copy MUSICREC.
+
+       01 ws-cat-status             pic XX.
+           88 ws-cat-ok             value "00".
+           88 ws-cat-not-found      value "35".
+
+       01 ws-rating-values.
+         05 ws-song-score  occurs 9 times pic 9(2).
+         05 ws-album-score occurs 9 times pic 9(2).
+       01 genre-average-rating-table.
+         05 genre-average-rating occurs 3 times pic 9(2)V9(1).
+
+       01 artist-mismatch-flag      pic A(1).
+           88 artist-is-mismatched  value 'Y'.
+
+       01 ws-entry-idx              pic 9(2).
+       01 ws-genre-idx              pic 9(2).
+       01 ws-sub-idx                pic 9(2).
+       01 ws-genre-sum              pic 9(4).
 
        procedure division.
-           move "rock" to rock::gname
-           move "prog-rock" to rock::subgenre::subname
-           move "wenimetchaindasumma" to rock::rankings::top-song
+           perform populate-genre-labels
+           perform populate-top-artists
+           perform load-catalog-entries
 
-           display top-song.
+           perform populate-ratings
+           perform compute-genre-average-rating
+           perform populate-artists
+           perform reconcile-top-artist
+           perform classify-underground
+           perform report-underground
+
+           display sname of prog-rock
+           perform report-genre-average-ratings
 
            stop run
            .
 
+       load-catalog-entries.
+           open input music-catalog
+           if not ws-cat-not-found
+               perform varying ws-entry-idx from 1 by 1
+                       until ws-entry-idx > 9
+                   compute ws-genre-idx = (ws-entry-idx - 1) / 3 + 1
+                   move genre-label (ws-genre-idx) to cat-genre
+                   move entry-subname (ws-entry-idx) to cat-subgenre
+                   read music-catalog
+                       invalid key
+                           continue
+                       not invalid key
+                           move cat-sname to entry-sname (ws-entry-idx)
+                           move cat-bpm to entry-bpm (ws-entry-idx)
+                   end-read
+               end-perform
+               close music-catalog
+           end-if
+           .
+
+       populate-genre-labels.
+           move "rock" to genre-label (1)
+           move "metal" to genre-label (2)
+           move "electronic" to genre-label (3)
+           .
+
+       populate-top-artists.
+           move "Spiderguaves" to top-artist-name (1)
+           move "Iron Maiden" to top-artist-name (2)
+           move "Daft Punk" to top-artist-name (3)
+           .
+
+       populate-ratings.
+           move 9 to ws-song-score (1)
+           move 7 to ws-song-score (2)
+           move 8 to ws-song-score (3)
+           move 6 to ws-song-score (4)
+           move 9 to ws-song-score (5)
+           move 7 to ws-song-score (6)
+           move 8 to ws-song-score (7)
+           move 9 to ws-song-score (8)
+           move 6 to ws-song-score (9)
+
+           move 8 to ws-album-score (1)
+           move 6 to ws-album-score (2)
+           move 7 to ws-album-score (3)
+           move 5 to ws-album-score (4)
+           move 8 to ws-album-score (5)
+           move 6 to ws-album-score (6)
+           move 7 to ws-album-score (7)
+           move 8 to ws-album-score (8)
+           move 5 to ws-album-score (9)
+
+           perform varying ws-entry-idx from 1 by 1
+                   until ws-entry-idx > 9
+               compute entry-rating (ws-entry-idx) =
+                   ws-song-score (ws-entry-idx) * 100 + 10
+               compute entry-album-rating (ws-entry-idx) =
+                   ws-album-score (ws-entry-idx) * 100 + 10
+           end-perform
+           .
+
+       compute-genre-average-rating.
+           perform varying ws-genre-idx from 1 by 1
+                   until ws-genre-idx > 3
+               move 0 to ws-genre-sum
+               perform varying ws-sub-idx from 1 by 1
+                       until ws-sub-idx > 3
+                   compute ws-entry-idx =
+                       (ws-genre-idx - 1) * 3 + ws-sub-idx
+                   add ws-song-score (ws-entry-idx) to ws-genre-sum
+                   add ws-album-score (ws-entry-idx) to ws-genre-sum
+               end-perform
+               compute genre-average-rating (ws-genre-idx) =
+                   ws-genre-sum / 6
+           end-perform
+           .
+
+       report-genre-average-ratings.
+           perform varying ws-genre-idx from 1 by 1
+                   until ws-genre-idx > 3
+               display "genre average rating for "
+                   genre-label (ws-genre-idx) " "
+                   genre-average-rating (ws-genre-idx)
+           end-perform
+           .
+
+       populate-artists.
+           move "Geddy Lee" to entry-artist (1)
+           move "Kevin Shields" to entry-artist (2)
+           move "Explosions in the Sky" to entry-artist (3)
+           move "Yngwie Malmsteen" to entry-artist (4)
+           move "Iron Maiden" to entry-artist (5)
+           move "Death" to entry-artist (6)
+           move "Daft Punk" to entry-artist (7)
+           move "Carl Cox" to entry-artist (8)
+           move "Chase & Status" to entry-artist (9)
+
+           perform varying ws-entry-idx from 1 by 1
+                   until ws-entry-idx > 9
+               move entry-artist (ws-entry-idx)
+                   to entry-album-artist (ws-entry-idx)
+           end-perform
+           .
+
+       reconcile-top-artist.
+           perform varying ws-entry-idx from 1 by 1
+                   until ws-entry-idx > 9
+               compute ws-genre-idx = (ws-entry-idx - 1) / 3 + 1
+               move 'N' to artist-mismatch-flag
+               if entry-artist (ws-entry-idx) not =
+                       top-artist-name (ws-genre-idx)
+                   move 'Y' to artist-mismatch-flag
+               end-if
+               if artist-is-mismatched
+                   display genre-label (ws-genre-idx) " "
+                       entry-subname (ws-entry-idx)
+                       " top-song artist " entry-artist (ws-entry-idx)
+                       " does not match top-artist for "
+                       genre-label (ws-genre-idx) ": "
+                       top-artist-name (ws-genre-idx)
+               end-if
+           end-perform
+           .
+
+       classify-underground.
+           perform varying ws-entry-idx from 1 by 1
+                   until ws-entry-idx > 9
+               evaluate entry-subname (ws-entry-idx)
+               when "shoegaze"
+               when "post-rock"
+               when "neoclassical"
+               when "groove-metal"
+               when "death-metal"
+                   move 'Y' to entry-underground-flag (ws-entry-idx)
+               when other
+                   move 'N' to entry-underground-flag (ws-entry-idx)
+               end-evaluate
+           end-perform
+           .
+
+       report-underground.
+           perform varying ws-entry-idx from 1 by 1
+                   until ws-entry-idx > 9
+               if entry-underground-flag (ws-entry-idx) = 'Y'
+                   display entry-subname (ws-entry-idx)
+                       " is underground"
+               end-if
+           end-perform
+           .
