@@ -0,0 +1,205 @@
+       identification division.
+       program-id. MUSICBAT.
+
+       environment division.
+       input-output section.
+       file-control.
+           select transaction-file assign to "MUSICTXN"
+               organization is line sequential
+               file status is ws-txn-status.
+
+           select music-catalog assign to "MUSICCAT"
+               organization is indexed
+               access mode is dynamic
+               record key is cat-key
+               file status is ws-cat-status.
+
+           select audit-log assign to "MUSICAUD"
+               organization is line sequential
+               file status is ws-audit-status.
+
+           select checkpoint-file assign to "MUSICCKP"
+               organization is line sequential
+               file status is ws-ckp-status.
+
+       data division.
+       file section.
+       fd  transaction-file.
+       01  transaction-record.
+           05 txn-action           pic X(1).
+           05 txn-genre             pic X(10).
+           05 txn-subgenre          pic X(15).
+           05 txn-sname             pic X(30).
+           05 txn-bpm               pic 9(3).
+
+       fd  music-catalog.
+       copy MUSICFD.
+
+       fd  audit-log.
+       01  audit-record            pic X(132).
+
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05 ckp-txn-count         pic 9(9).
+
+       working-storage section.
+       01  ws-txn-status          pic XX.
+           88 ws-txn-ok           value "00".
+           88 ws-txn-eof          value "10".
+
+       01  ws-cat-status          pic XX.
+           88 ws-cat-ok           value "00".
+           88 ws-cat-not-found    value "35".
+
+       01  ws-audit-status        pic XX.
+
+       01  ws-ckp-status          pic XX.
+           88 ws-ckp-ok           value "00".
+
+       01  ws-timestamp            pic X(21).
+       01  ws-applied-count        pic 9(9) value 0.
+       01  ws-skip-count           pic 9(9) value 0.
+       01  ws-current-count        pic 9(9) value 0.
+       01  ws-result-text          pic X(24).
+       01  ws-eof-flag             pic X(1) value 'N'.
+           88 txn-eof              value 'Y'.
+
+       procedure division.
+       main-logic.
+           perform read-checkpoint
+           perform open-files
+           perform skip-already-applied-transactions
+
+           perform process-one-transaction until txn-eof
+
+           perform close-files
+
+           display "batch applied " ws-applied-count
+               " transaction(s), resumed after " ws-skip-count
+
+           stop run
+           .
+
+       read-checkpoint.
+           open input checkpoint-file
+           if ws-ckp-ok
+               read checkpoint-file
+                   at end move 0 to ws-skip-count
+                   not at end move ckp-txn-count to ws-skip-count
+               end-read
+               close checkpoint-file
+           else
+               move 0 to ws-skip-count
+           end-if
+           .
+
+       open-files.
+           open input transaction-file
+           open i-o music-catalog
+           if ws-cat-not-found
+               close music-catalog
+               open output music-catalog
+               close music-catalog
+               open i-o music-catalog
+           end-if
+
+           open extend audit-log
+           if ws-audit-status not = "00"
+               open output audit-log
+           end-if
+           .
+
+       skip-already-applied-transactions.
+           perform until ws-current-count >= ws-skip-count
+                   or txn-eof
+               read transaction-file
+                   at end move 'Y' to ws-eof-flag
+               end-read
+               if not txn-eof
+                   add 1 to ws-current-count
+               end-if
+           end-perform
+           .
+
+       process-one-transaction.
+           read transaction-file
+               at end move 'Y' to ws-eof-flag
+           end-read
+           if not txn-eof
+               add 1 to ws-current-count
+               perform apply-transaction
+               perform write-audit-entry
+               perform write-checkpoint
+               add 1 to ws-applied-count
+           end-if
+           .
+
+       apply-transaction.
+           move txn-genre to cat-genre
+           move txn-subgenre to cat-subgenre
+           evaluate txn-action
+           when "A"
+               move txn-sname to cat-sname
+               move txn-bpm to cat-bpm
+               write catalog-record
+                   invalid key
+                       move "DUPLICATE-NOT ADDED" to ws-result-text
+                   not invalid key
+                       move "ADDED" to ws-result-text
+               end-write
+           when "C"
+               read music-catalog
+                   invalid key
+                       move "NOT FOUND-NOT CHANGED" to ws-result-text
+                   not invalid key
+                       move txn-sname to cat-sname
+                       move txn-bpm to cat-bpm
+                       rewrite catalog-record
+                       move "CHANGED" to ws-result-text
+               end-read
+           when "D"
+               read music-catalog
+                   invalid key
+                       move "NOT FOUND-NOT DELETED" to ws-result-text
+                   not invalid key
+                       delete music-catalog record
+                       move "DELETED" to ws-result-text
+               end-read
+           when other
+               move "UNKNOWN ACTION" to ws-result-text
+           end-evaluate
+           .
+
+       write-audit-entry.
+           move function current-date to ws-timestamp
+           move spaces to audit-record
+           string
+               "[" delimited by size
+               ws-timestamp delimited by size
+               "] TXN#" delimited by size
+               ws-current-count delimited by size
+               " ACTION=" delimited by size
+               txn-action delimited by size
+               " GENRE=" delimited by size
+               txn-genre delimited by size
+               " SUBGENRE=" delimited by size
+               txn-subgenre delimited by size
+               " RESULT=" delimited by size
+               ws-result-text delimited by size
+               into audit-record
+           end-string
+           write audit-record
+           .
+
+       write-checkpoint.
+           open output checkpoint-file
+           move ws-current-count to ckp-txn-count
+           write checkpoint-record
+           close checkpoint-file
+           .
+
+       close-files.
+           close transaction-file
+           close music-catalog
+           close audit-log
+           .
